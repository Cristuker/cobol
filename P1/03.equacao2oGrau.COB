@@ -1,23 +1,81 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Equacao2Grau.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA-EQUACOES ASSIGN TO "EQUACOES.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ENTRADA-STATUS.
+           SELECT RELATORIO-EQUACOES ASSIGN TO "EQUACOES.REL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+      * Batch input: one A/B/C triple per line, PIC S9(2) each, with
+      * a trailing separate sign character so a worksheet file typed
+      * in a plain text editor can hold a literal minus. Each field is
+      * 3 bytes (2 digits + sign), no separators between fields, so
+      * A=1, B=-5, C=3 is the 9-byte line "01+05-03+".
+           FD  ENTRADA-EQUACOES.
+           01 REG-EQUACAO.
+               02 REG-A PIC S9(2) SIGN IS TRAILING SEPARATE.
+               02 REG-B PIC S9(2) SIGN IS TRAILING SEPARATE.
+               02 REG-C PIC S9(2) SIGN IS TRAILING SEPARATE.
+
+           FD  RELATORIO-EQUACOES.
+           01 LINHA-EQUACOES PIC X(80).
+
        WORKING-STORAGE SECTION.
+           01 WS-ENTRADA-STATUS PIC X(2).
+           01 WS-RELATORIO-STATUS PIC X(2).
+           01 WS-FIM-ARQUIVO PIC X(1) VALUE "N".
+           01 WS-MODO PIC X(1).
+           01 WS-LINHA-SAIDA PIC X(80).
            01 VARIABLES.
-               02 A PIC S9(2) VALUE 0.
-               02 B PIC S9(2) VALUE 0.
-               02 C PIC S9(2) VALUE 0.
-               02 V-DELTA PIC S9(2) VALUE 0.
-               02 FUNC-DELTA PIC S9(4) VALUE 0.
-               02 DEVIDER-DELTA PIC S9(4) VALUE 0.
-               02 RESULT PIC 9999v99 VALUE ZEROES.
-               02 RESULT-E PIC 99.99.
+               02 A PIC S9(2) SIGN IS TRAILING SEPARATE VALUE 0.
+               02 B PIC S9(2) SIGN IS TRAILING SEPARATE VALUE 0.
+               02 C PIC S9(2) SIGN IS TRAILING SEPARATE VALUE 0.
+               02 V-DELTA PIC S9(6) VALUE 0.
+               02 FUNC-DELTA PIC S9(6) VALUE 0.
+               02 DEVIDER-DELTA PIC S9(6) VALUE 0.
+               02 RESULT PIC S9999v99 VALUE ZEROES.
+               02 RESULT-E PIC -9999.99.
+               02 WS-X1-E PIC -9999.99.
+               02 WS-X2-E PIC -9999.99.
+               02 PARTE-REAL PIC S9999v99 VALUE ZEROES.
+               02 PARTE-IMAGINARIA PIC S9999v99 VALUE ZEROES.
+               02 PARTE-REAL-E PIC -9999.99.
+               02 PARTE-IMAGINARIA-E PIC -9999.99.
+               02 NUM-SQRT-DELTA PIC S9(4)v99 VALUE ZEROES.
+           01 WS-AUD-PROGRAMA  PIC X(20) VALUE "Equacao2Grau".
+           01 WS-AUD-ENTRADA   PIC X(90).
+           01 WS-AUD-RESULTADO PIC X(90).
+           01 WS-A-AUD PIC -9(2).
+           01 WS-B-AUD PIC -9(2).
+           01 WS-C-AUD PIC -9(2).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "Modo (I)nterativo ou (B)atch: ".
+           ACCEPT WS-MODO.
+
+           IF WS-MODO = "B" OR WS-MODO = "b"
+               PERFORM MODO-BATCH
+           ELSE
+               PERFORM MODO-INTERATIVO
+           END-IF.
+
+           STOP RUN.
+
+       MODO-INTERATIVO.
            DISPLAY "A: ".
            ACCEPT A.
+           PERFORM UNTIL A NOT = 0
+               DISPLAY "A nao pode ser 0 (equacao nao e do 2 grau): "
+               ACCEPT A
+           END-PERFORM.
 
            DISPLAY "B: ".
            ACCEPT B.
@@ -25,20 +83,163 @@
            DISPLAY "C: ".
            ACCEPT C.
 
-           COMPUTE V-DELTA = B * B - (4 * A * C).
+           PERFORM RESOLVE-EQUACAO.
+
+       MODO-BATCH.
+           OPEN INPUT ENTRADA-EQUACOES.
+           IF WS-ENTRADA-STATUS NOT = "00"
+               DISPLAY "Nao foi possivel abrir EQUACOES.DAT"
+           ELSE
+               OPEN OUTPUT RELATORIO-EQUACOES
+               PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+                   READ ENTRADA-EQUACOES
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           PERFORM PROCESSA-LINHA-BATCH
+                   END-READ
+               END-PERFORM
+               CLOSE ENTRADA-EQUACOES
+               CLOSE RELATORIO-EQUACOES
+           END-IF.
+
+       PROCESSA-LINHA-BATCH.
+           MOVE REG-A TO A.
+           MOVE REG-B TO B.
+           MOVE REG-C TO C.
+           PERFORM Edita-Coeficientes.
+           IF A = 0
+               MOVE SPACES TO LINHA-EQUACOES
+               STRING "A=" WS-A-AUD " B=" WS-B-AUD " C=" WS-C-AUD
+                   " : A nao pode ser 0" DELIMITED BY SIZE
+                   INTO LINHA-EQUACOES
+               WRITE LINHA-EQUACOES
+           ELSE
+               PERFORM RESOLVE-EQUACAO
+               PERFORM Grava-Linha-Relatorio
+           END-IF.
+
+       RESOLVE-EQUACAO.
+           COMPUTE V-DELTA = B * B - (4 * A * C)
+               ON SIZE ERROR
+                   DISPLAY "AVISO: delta excede o campo, "
+                       "resultado pode estar incorreto"
+           END-COMPUTE.
 
            DISPLAY "DELTA: " V-DELTA.
 
-           COMPUTE FUNC-DELTA = (-1 * B + FUNCTION SQRT(V-DELTA)).
-           COMPUTE DEVIDER-DELTA = (2 * A).
+           EVALUATE TRUE
+               WHEN V-DELTA < 0
+                   PERFORM RAIZES-COMPLEXAS
+               WHEN V-DELTA = 0
+                   PERFORM RAIZ-UNICA
+               WHEN OTHER
+                   PERFORM RAIZES-REAIS
+           END-EVALUATE.
+           PERFORM Grava-Auditoria.
+
+       RAIZES-REAIS.
+           COMPUTE FUNC-DELTA = (-1 * B + FUNCTION SQRT(V-DELTA))
+               ON SIZE ERROR
+                   DISPLAY "AVISO: calculo de X1 excede o campo"
+           END-COMPUTE.
+           COMPUTE DEVIDER-DELTA = (2 * A)
+               ON SIZE ERROR
+                   DISPLAY "AVISO: divisor excede o campo"
+           END-COMPUTE.
            DIVIDE FUNC-DELTA BY DEVIDER-DELTA GIVING RESULT.
            MOVE RESULT TO RESULT-E.
+           MOVE RESULT-E TO WS-X1-E.
            DISPLAY "X1: " RESULT-E.
 
-           COMPUTE FUNC-DELTA = (-1 * B - FUNCTION SQRT(V-DELTA) ).
+           COMPUTE FUNC-DELTA = (-1 * B - FUNCTION SQRT(V-DELTA))
+               ON SIZE ERROR
+                   DISPLAY "AVISO: calculo de X2 excede o campo"
+           END-COMPUTE.
            DIVIDE FUNC-DELTA BY DEVIDER-DELTA GIVING RESULT.
            MOVE RESULT TO RESULT-E.
+           MOVE RESULT-E TO WS-X2-E.
            DISPLAY "X2: " RESULT-E.
 
-           STOP RUN.
+       RAIZ-UNICA.
+           COMPUTE DEVIDER-DELTA = (2 * A)
+               ON SIZE ERROR
+                   DISPLAY "AVISO: divisor excede o campo"
+           END-COMPUTE.
+           COMPUTE FUNC-DELTA = (-1 * B)
+               ON SIZE ERROR
+                   DISPLAY "AVISO: calculo de X excede o campo"
+           END-COMPUTE.
+           DIVIDE FUNC-DELTA BY DEVIDER-DELTA GIVING RESULT.
+           MOVE RESULT TO RESULT-E.
+           MOVE RESULT-E TO WS-X1-E.
+           DISPLAY "DELTA = 0, raiz unica: X = " RESULT-E.
+
+       RAIZES-COMPLEXAS.
+           DISPLAY "DELTA NEGATIVO: nao ha raizes reais.".
+           COMPUTE DEVIDER-DELTA = (2 * A)
+               ON SIZE ERROR
+                   DISPLAY "AVISO: divisor excede o campo"
+           END-COMPUTE.
+           COMPUTE FUNC-DELTA = (-1 * B)
+               ON SIZE ERROR
+                   DISPLAY "AVISO: calculo da parte real excede "
+                       "o campo"
+           END-COMPUTE.
+           DIVIDE FUNC-DELTA BY DEVIDER-DELTA GIVING PARTE-REAL.
+           COMPUTE NUM-SQRT-DELTA = FUNCTION SQRT(V-DELTA * -1).
+           DIVIDE NUM-SQRT-DELTA BY DEVIDER-DELTA
+               GIVING PARTE-IMAGINARIA.
+           MOVE PARTE-REAL TO PARTE-REAL-E.
+           MOVE PARTE-IMAGINARIA TO PARTE-IMAGINARIA-E.
+           DISPLAY "X1: " PARTE-REAL-E " + " PARTE-IMAGINARIA-E "i".
+           DISPLAY "X2: " PARTE-REAL-E " - " PARTE-IMAGINARIA-E "i".
+
+       Grava-Linha-Relatorio.
+           MOVE SPACES TO LINHA-EQUACOES.
+           EVALUATE TRUE
+               WHEN V-DELTA < 0
+                   STRING "A=" WS-A-AUD " B=" WS-B-AUD " C=" WS-C-AUD
+                       " : X1=" PARTE-REAL-E "+" PARTE-IMAGINARIA-E
+                       "i X2=" PARTE-REAL-E "-" PARTE-IMAGINARIA-E "i"
+                       DELIMITED BY SIZE INTO LINHA-EQUACOES
+               WHEN V-DELTA = 0
+                   STRING "A=" WS-A-AUD " B=" WS-B-AUD " C=" WS-C-AUD
+                       " : X=" WS-X1-E
+                       DELIMITED BY SIZE INTO LINHA-EQUACOES
+               WHEN OTHER
+                   STRING "A=" WS-A-AUD " B=" WS-B-AUD " C=" WS-C-AUD
+                       " : X1=" WS-X1-E " X2=" WS-X2-E
+                       DELIMITED BY SIZE INTO LINHA-EQUACOES
+           END-EVALUATE.
+           WRITE LINHA-EQUACOES.
+
+       Edita-Coeficientes.
+           MOVE A TO WS-A-AUD.
+           MOVE B TO WS-B-AUD.
+           MOVE C TO WS-C-AUD.
+
+      * CALLs the shared AUDITLOG subprogram (../shared/AUDITLOG.cbl),
+      * so this file must be compiled together with it - see build.sh
+      * at the repo root.
+       Grava-Auditoria.
+           PERFORM Edita-Coeficientes.
+           MOVE SPACES TO WS-AUD-ENTRADA.
+           STRING "a=" WS-A-AUD " b=" WS-B-AUD " c=" WS-C-AUD
+               DELIMITED BY SIZE INTO WS-AUD-ENTRADA.
+           MOVE SPACES TO WS-AUD-RESULTADO.
+           EVALUATE TRUE
+               WHEN V-DELTA < 0
+                   STRING "x1=" PARTE-REAL-E "+" PARTE-IMAGINARIA-E
+                       "i x2=" PARTE-REAL-E "-" PARTE-IMAGINARIA-E "i"
+                       DELIMITED BY SIZE INTO WS-AUD-RESULTADO
+               WHEN V-DELTA = 0
+                   STRING "x=" WS-X1-E
+                       DELIMITED BY SIZE INTO WS-AUD-RESULTADO
+               WHEN OTHER
+                   STRING "x1=" WS-X1-E " x2=" WS-X2-E
+                       DELIMITED BY SIZE INTO WS-AUD-RESULTADO
+           END-EVALUATE.
+           CALL "AUDITLOG" USING WS-AUD-PROGRAMA WS-AUD-ENTRADA
+               WS-AUD-RESULTADO.
        END PROGRAM Equacao2Grau.
