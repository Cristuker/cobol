@@ -2,23 +2,53 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MediaAritmetica.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA-NOTAS ASSIGN TO "NOTAS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ENTRADA-STATUS.
+           SELECT RELATORIO-MEDIAS ASSIGN TO "MEDIAS.REL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
        DATA DIVISION.
            FILE SECTION.
+      * Batch input: one N1/N2 pair per line, 6 digits each (PIC
+      * 9999v99, decimal point implied), e.g. "001000000800".
+           FD  ENTRADA-NOTAS.
+           01 REG-ENTRADA.
+               02 REG-N1 PIC 9999v99.
+               02 REG-N2 PIC 9999v99.
+
+           FD  RELATORIO-MEDIAS.
+           01 LINHA-MEDIAS PIC X(80).
+
            WORKING-STORAGE SECTION.
+           01 WS-ENTRADA-STATUS PIC X(2).
+           01 WS-RELATORIO-STATUS PIC X(2).
+           01 WS-FIM-ARQUIVO PIC X(1) VALUE "N".
+           01 WS-MODO PIC X(1).
            01 TEXT-AND-DESC.
                02 MSG2 PIC X(50) VALUE "==============================".
                02 MSG1 PIC X(50) VALUE "     ** Calcular Media **     ".
                02 MSG3 PIC X(50) VALUE "==============================".
                02 GET-N1 PIC X(50) VALUE "MEDIA DO ALUNO NOTA 1: ".
                02 GET-N2 PIC X(50) VALUE "MEDIA DO ALUNO NOTA 2: ".
+               02 GET-MODO PIC X(50)
+                   VALUE "Modo (I)nterativo ou (B)atch: ".
 
            01 NOTAS.
 
                02 N1 PIC 9999v99 VALUE 10.
                02 N2 PIC 9999v99 VALUE 8.
-               02 SUM-N PIC 9999v99 VALUE 0.
-               02 RESULT PIC 9999v99 VALUE ZEROES.
-               02 RESULT-E PIC 99.99.
+               02 SUM-N PIC 99999v99 VALUE 0.
+               02 RESULT PIC 99999v99 VALUE ZEROES.
+               02 RESULT-E PIC 9999.99.
+
+           01 WS-AUD-PROGRAMA  PIC X(20) VALUE "MediaAritmetica".
+           01 WS-AUD-ENTRADA   PIC X(90).
+           01 WS-AUD-RESULTADO PIC X(90).
 
 
        PROCEDURE DIVISION.
@@ -26,17 +56,74 @@
            DISPLAY MSG2.
            DISPLAY MSG1.
            DISPLAY MSG3.
+           DISPLAY GET-MODO.
+           ACCEPT WS-MODO.
+
+           IF WS-MODO = "B" OR WS-MODO = "b"
+               PERFORM MODO-BATCH
+           ELSE
+               PERFORM MODO-INTERATIVO
+           END-IF.
+
+           STOP RUN.
+
+       MODO-INTERATIVO.
            DISPLAY GET-N1.
            ACCEPT N1.
 
            DISPLAY GET-N2.
            ACCEPT N2.
 
-           ADD N1 N2 TO SUM-N.
-           DIVIDE SUM-N BY 2 GIVING RESULT.
+           PERFORM CALCULA-MEDIA.
 
            MOVE RESULT TO RESULT-E.
            DISPLAY "MEDIA: " RESULT-E.
+           PERFORM Grava-Auditoria.
 
-           STOP RUN.
+       MODO-BATCH.
+           OPEN INPUT ENTRADA-NOTAS.
+           IF WS-ENTRADA-STATUS NOT = "00"
+               DISPLAY "Nao foi possivel abrir NOTAS.DAT"
+           ELSE
+               OPEN OUTPUT RELATORIO-MEDIAS
+               PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+                   READ ENTRADA-NOTAS
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           PERFORM PROCESSA-LINHA-BATCH
+                   END-READ
+               END-PERFORM
+               CLOSE ENTRADA-NOTAS
+               CLOSE RELATORIO-MEDIAS
+           END-IF.
+
+       PROCESSA-LINHA-BATCH.
+           MOVE REG-N1 TO N1.
+           MOVE REG-N2 TO N2.
+           PERFORM CALCULA-MEDIA.
+           MOVE RESULT TO RESULT-E.
+           MOVE SPACES TO LINHA-MEDIAS.
+           STRING "N1: " N1 " N2: " N2 " MEDIA: " RESULT-E
+               DELIMITED BY SIZE INTO LINHA-MEDIAS.
+           WRITE LINHA-MEDIAS.
+           PERFORM Grava-Auditoria.
+
+       CALCULA-MEDIA.
+           MOVE ZEROS TO SUM-N.
+           ADD N1 N2 TO SUM-N.
+           DIVIDE SUM-N BY 2 GIVING RESULT ROUNDED.
+
+      * CALLs the shared AUDITLOG subprogram (../shared/AUDITLOG.cbl),
+      * so this file must be compiled together with it - see build.sh
+      * at the repo root.
+       Grava-Auditoria.
+           MOVE SPACES TO WS-AUD-ENTRADA.
+           STRING "n1=" N1 " n2=" N2
+               DELIMITED BY SIZE INTO WS-AUD-ENTRADA.
+           MOVE SPACES TO WS-AUD-RESULTADO.
+           STRING "media=" RESULT-E
+               DELIMITED BY SIZE INTO WS-AUD-RESULTADO.
+           CALL "AUDITLOG" USING WS-AUD-PROGRAMA WS-AUD-ENTRADA
+               WS-AUD-RESULTADO.
        END PROGRAM MediaAritmetica.
