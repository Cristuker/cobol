@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author: Cristian Silva
+      * Date: 08/08/2026
+      * Purpose: Shared audit-trail subprogram - appends one line
+      *          (timestamp, calling program, key inputs, result) to
+      *          the common AUDITLOG.DAT file. CALLed from NotaAlunos,
+      *          MediaAritmetica and Equacao2Grau so every calculation
+      *          those three programs make can be reconstructed later.
+      * Tectonics: this file has no main entry point of its own and
+      *            must be compiled together with whichever of
+      *            NotaAlunos/MediaAritmetica/Equacao2Grau CALLs it -
+      *            see build.sh at the repo root.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01 LINHA-AUDITORIA PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-TIMESTAMP PIC X(21).
+       01 WS-DATA-HORA.
+           02 WS-ANO  PIC 9(4).
+           02 WS-MES  PIC 9(2).
+           02 WS-DIA  PIC 9(2).
+           02 WS-HORA PIC 9(2).
+           02 WS-MIN  PIC 9(2).
+           02 WS-SEG  PIC 9(2).
+
+       LINKAGE SECTION.
+       01 LK-PROGRAMA   PIC X(20).
+       01 LK-ENTRADA    PIC X(90).
+       01 LK-RESULTADO  PIC X(90).
+
+       PROCEDURE DIVISION USING LK-PROGRAMA LK-ENTRADA LK-RESULTADO.
+       Grava-Auditoria.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE WS-TIMESTAMP(1:4)  TO WS-ANO.
+           MOVE WS-TIMESTAMP(5:2)  TO WS-MES.
+           MOVE WS-TIMESTAMP(7:2)  TO WS-DIA.
+           MOVE WS-TIMESTAMP(9:2)  TO WS-HORA.
+           MOVE WS-TIMESTAMP(11:2) TO WS-MIN.
+           MOVE WS-TIMESTAMP(13:2) TO WS-SEG.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           MOVE SPACES TO LINHA-AUDITORIA.
+           STRING WS-ANO "-" WS-MES "-" WS-DIA " " WS-HORA ":"
+               WS-MIN ":" WS-SEG " " LK-PROGRAMA
+               " ENTRADA=" LK-ENTRADA " RESULTADO=" LK-RESULTADO
+               DELIMITED BY SIZE INTO LINHA-AUDITORIA.
+           WRITE LINHA-AUDITORIA.
+           CLOSE AUDIT-FILE.
+           GOBACK.
+       END PROGRAM AUDITLOG.
