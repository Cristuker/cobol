@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author: Cristian Silva
+      * Date: 08/08/2026
+      * Purpose: Class-level roster summary off the NotaAlunos master
+      *          file (ALUNOS.DAT) - average, highest/lowest media and
+      *          pass/recovery/fail counts for the whole class.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RelatorioTurma.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-MASTER ASSIGN TO "ALUNOS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ALUNOS-STATUS.
+           SELECT RELATORIO ASSIGN TO "TURMA.REL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS-MASTER.
+       COPY "ALUNOREG.cpy".
+
+       FD  RELATORIO.
+       01 LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ALUNOS-STATUS    PIC X(2).
+       01 WS-RELATORIO-STATUS PIC X(2).
+       01 WS-FIM-ARQUIVO      PIC X(1) VALUE "N".
+       01 WS-TOTAL-ALUNOS     PIC 9(5) VALUE 0.
+       01 WS-SOMA-MEDIAS      PIC 9(7) VALUE 0.
+       01 WS-MEDIA-TURMA      PIC 9(3) VALUE 0.
+       01 WS-MAIOR-MEDIA      PIC 9(3) VALUE 0.
+       01 WS-MENOR-MEDIA      PIC 9(3) VALUE 999.
+       01 WS-QTD-APROVADOS    PIC 9(5) VALUE 0.
+       01 WS-QTD-RECUPERACAO  PIC 9(5) VALUE 0.
+       01 WS-QTD-REPROVADOS   PIC 9(5) VALUE 0.
+       01 WS-LINHA-SAIDA      PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       Inicio.
+           OPEN INPUT ALUNOS-MASTER.
+           IF WS-ALUNOS-STATUS NOT = "00"
+               DISPLAY "Nao foi possivel abrir ALUNOS.DAT"
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT RELATORIO.
+           PERFORM Processa-Alunos.
+           PERFORM Imprime-Resumo.
+           CLOSE ALUNOS-MASTER.
+           CLOSE RELATORIO.
+           STOP RUN.
+
+       Processa-Alunos.
+           PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+               READ ALUNOS-MASTER
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       PERFORM Acumula-Aluno
+               END-READ
+           END-PERFORM.
+
+       Acumula-Aluno.
+           ADD 1 TO WS-TOTAL-ALUNOS.
+           ADD ALU-MEDIA TO WS-SOMA-MEDIAS.
+           IF ALU-MEDIA > WS-MAIOR-MEDIA
+               MOVE ALU-MEDIA TO WS-MAIOR-MEDIA
+           END-IF.
+           IF ALU-MEDIA < WS-MENOR-MEDIA
+               MOVE ALU-MEDIA TO WS-MENOR-MEDIA
+           END-IF.
+           EVALUATE ALU-SITUACAO
+               WHEN "APROVADO"
+                   ADD 1 TO WS-QTD-APROVADOS
+               WHEN "RECUPERACAO"
+                   ADD 1 TO WS-QTD-RECUPERACAO
+               WHEN OTHER
+                   ADD 1 TO WS-QTD-REPROVADOS
+           END-EVALUATE.
+
+       Imprime-Resumo.
+           IF WS-TOTAL-ALUNOS = 0
+               MOVE "Nenhum aluno encontrado em ALUNOS.DAT"
+                   TO WS-LINHA-SAIDA
+               PERFORM Grava-Linha
+           ELSE
+               COMPUTE WS-MEDIA-TURMA ROUNDED =
+                   WS-SOMA-MEDIAS / WS-TOTAL-ALUNOS
+               MOVE SPACES TO WS-LINHA-SAIDA
+               STRING "Total de alunos: " WS-TOTAL-ALUNOS
+                   DELIMITED BY SIZE INTO WS-LINHA-SAIDA
+               PERFORM Grava-Linha
+               MOVE SPACES TO WS-LINHA-SAIDA
+               STRING "Media da turma: " WS-MEDIA-TURMA
+                   DELIMITED BY SIZE INTO WS-LINHA-SAIDA
+               PERFORM Grava-Linha
+               MOVE SPACES TO WS-LINHA-SAIDA
+               STRING "Maior media: " WS-MAIOR-MEDIA
+                   DELIMITED BY SIZE INTO WS-LINHA-SAIDA
+               PERFORM Grava-Linha
+               MOVE SPACES TO WS-LINHA-SAIDA
+               STRING "Menor media: " WS-MENOR-MEDIA
+                   DELIMITED BY SIZE INTO WS-LINHA-SAIDA
+               PERFORM Grava-Linha
+               MOVE SPACES TO WS-LINHA-SAIDA
+               STRING "Aprovados: " WS-QTD-APROVADOS
+                   DELIMITED BY SIZE INTO WS-LINHA-SAIDA
+               PERFORM Grava-Linha
+               MOVE SPACES TO WS-LINHA-SAIDA
+               STRING "Recuperacao: " WS-QTD-RECUPERACAO
+                   DELIMITED BY SIZE INTO WS-LINHA-SAIDA
+               PERFORM Grava-Linha
+               MOVE SPACES TO WS-LINHA-SAIDA
+               STRING "Reprovados: " WS-QTD-REPROVADOS
+                   DELIMITED BY SIZE INTO WS-LINHA-SAIDA
+               PERFORM Grava-Linha
+           END-IF.
+
+       Grava-Linha.
+           DISPLAY WS-LINHA-SAIDA.
+           MOVE WS-LINHA-SAIDA TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+       END PROGRAM RelatorioTurma.
