@@ -0,0 +1,124 @@
+      ******************************************************************
+      * Author: Cristian Silva
+      * Date: 08/08/2026
+      * Purpose: Reconciliation check between MediaAritmetica and the
+      *          NotaAlunos master file (ALUNOS.DAT). Recomputes the
+      *          simple two-grade average the way MediaAritmetica does
+      *          and flags any student whose ALU-MEDIA disagrees with
+      *          it beyond a rounding tolerance.
+      *          NotaAlunos can also weight up to four grades (see the
+      *          weighted-averaging request) - a weighted student's
+      *          ALU-MEDIA is expected to differ from the simple
+      *          nota1/nota2 average, so those students are reported
+      *          as PONDERADO (not comparable) instead of being flagged
+      *          as a mismatch.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconciliaMedia.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-MASTER ASSIGN TO "ALUNOS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ALUNOS-STATUS.
+           SELECT RELATORIO ASSIGN TO "RECONCILIA.REL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS-MASTER.
+       COPY "ALUNOREG.cpy".
+
+       FD  RELATORIO.
+       01 LINHA-RELATORIO PIC X(130).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ALUNOS-STATUS    PIC X(2).
+       01 WS-RELATORIO-STATUS PIC X(2).
+       01 WS-FIM-ARQUIVO      PIC X(1) VALUE "N".
+       01 WS-TOLERANCIA       PIC 9(3) VALUE 1.
+       01 WS-MEDIA-SIMPLES    PIC 9(3) VALUE 0.
+       01 WS-DIFERENCA        PIC S9(3) VALUE 0.
+       01 WS-TOTAL-ALUNOS     PIC 9(5) VALUE 0.
+       01 WS-TOTAL-DIVERGENTES PIC 9(5) VALUE 0.
+       01 WS-TOTAL-PONDERADOS PIC 9(5) VALUE 0.
+       01 WS-LINHA-SAIDA      PIC X(130).
+
+       PROCEDURE DIVISION.
+
+       Inicio.
+           OPEN INPUT ALUNOS-MASTER.
+           IF WS-ALUNOS-STATUS NOT = "00"
+               DISPLAY "Nao foi possivel abrir ALUNOS.DAT"
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT RELATORIO.
+           PERFORM Processa-Alunos.
+           PERFORM Imprime-Resumo.
+           CLOSE ALUNOS-MASTER.
+           CLOSE RELATORIO.
+           STOP RUN.
+
+       Processa-Alunos.
+           PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+               READ ALUNOS-MASTER
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       PERFORM Reconcilia-Aluno
+               END-READ
+           END-PERFORM.
+
+       Reconcilia-Aluno.
+           ADD 1 TO WS-TOTAL-ALUNOS.
+           COMPUTE WS-MEDIA-SIMPLES ROUNDED =
+               (ALU-NOTA1 + ALU-NOTA2) / 2.
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           IF ALU-PESO1 NOT = 50 OR ALU-PESO2 NOT = 50
+               OR ALU-NOTA3 NOT = 0 OR ALU-NOTA4 NOT = 0
+               ADD 1 TO WS-TOTAL-PONDERADOS
+               STRING FUNCTION TRIM(ALU-NOME)
+                   " media-master=" ALU-MEDIA
+                   " media-simples=" WS-MEDIA-SIMPLES
+                   " PONDERADO (nao comparavel)"
+                   DELIMITED BY SIZE INTO WS-LINHA-SAIDA
+           ELSE
+               COMPUTE WS-DIFERENCA = ALU-MEDIA - WS-MEDIA-SIMPLES
+               IF FUNCTION ABS(WS-DIFERENCA) > WS-TOLERANCIA
+                   ADD 1 TO WS-TOTAL-DIVERGENTES
+                   STRING FUNCTION TRIM(ALU-NOME)
+                       " media-master=" ALU-MEDIA
+                       " media-simples=" WS-MEDIA-SIMPLES
+                       " DIVERGENTE"
+                       DELIMITED BY SIZE INTO WS-LINHA-SAIDA
+               ELSE
+                   STRING FUNCTION TRIM(ALU-NOME)
+                       " media-master=" ALU-MEDIA
+                       " media-simples=" WS-MEDIA-SIMPLES
+                       " OK"
+                       DELIMITED BY SIZE INTO WS-LINHA-SAIDA
+               END-IF
+           END-IF.
+           PERFORM Grava-Linha.
+
+       Imprime-Resumo.
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           STRING "Total de alunos: " WS-TOTAL-ALUNOS
+               DELIMITED BY SIZE INTO WS-LINHA-SAIDA.
+           PERFORM Grava-Linha.
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           STRING "Divergentes: " WS-TOTAL-DIVERGENTES
+               DELIMITED BY SIZE INTO WS-LINHA-SAIDA.
+           PERFORM Grava-Linha.
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           STRING "Ponderados (nao comparaveis): " WS-TOTAL-PONDERADOS
+               DELIMITED BY SIZE INTO WS-LINHA-SAIDA.
+           PERFORM Grava-Linha.
+
+       Grava-Linha.
+           DISPLAY WS-LINHA-SAIDA.
+           MOVE WS-LINHA-SAIDA TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+       END PROGRAM ReconciliaMedia.
