@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Record layout for the NotaAlunos student grades master file.
+      * Shared by NotaAlunos and any program that reports off it.
+      ******************************************************************
+       01 ALUNO-REG.
+           02 ALU-NOME    PIC A(50).
+           02 ALU-NOTA1   PIC 9(3).
+           02 ALU-NOTA2   PIC 9(3).
+           02 ALU-NOTA3   PIC 9(3).
+           02 ALU-NOTA4   PIC 9(3).
+           02 ALU-PESO1   PIC 9(3).
+           02 ALU-PESO2   PIC 9(3).
+           02 ALU-PESO3   PIC 9(3).
+           02 ALU-PESO4   PIC 9(3).
+           02 ALU-MEDIA   PIC 9(3).
+           02 ALU-SITUACAO PIC X(11).
