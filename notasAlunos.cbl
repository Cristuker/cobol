@@ -2,41 +2,196 @@
       * Author: Cristian Silva
       * Date: 10/10/2020
       * Purpose:
-      * Tectonics: cobc
+      * Tectonics: calls the shared AUDITLOG subprogram (shared/
+      *            AUDITLOG.cbl), so that file must be compiled
+      *            together with this one - see build.sh, or run
+      *            cobc -x -I copybooks notasAlunos.cbl \
+      *                shared/AUDITLOG.cbl
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NotaAlunos.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-MASTER ASSIGN TO "ALUNOS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ALUNOS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ALUNOS-MASTER.
+       COPY "ALUNOREG.cpy".
+
        WORKING-STORAGE SECTION.
+       01 WS-ALUNOS-STATUS PIC X(2).
        01 DADOS.
            02 nomeAluno PIC A(50).
            02 nota1    PIC 9(3).
            02 nota2    PIC 9(3).
+           02 nota3    PIC 9(3).
+           02 nota4    PIC 9(3).
+           02 peso1    PIC 9(3).
+           02 peso2    PIC 9(3).
+           02 peso3    PIC 9(3).
+           02 peso4    PIC 9(3).
            02 media    PIC 9(3).
+           02 situacao PIC X(11).
        01  MENSAGEM.
            02 MSG1 PIC X(50) VALUE "Digite a nota 1: ".
            02 MSG2 PIC X(50) VALUE "Digite a nota 2: ".
            02 MSG3 PIC X(50) VALUE "Digite o nome do aluno:".
-
-       SCREEN SECTION.
-
-       01 TELA-INICIAL.
-           02 BLANK SCREEN.
-           02 LINE 02 COLUMN 7 VALUE "Calculadora de media".
-           02 LINE 08 COLUMN 15 VALUE "Digite o nome do aluno:".
-           02 LINE 10 COLUMN 15 VALUE "Digite a nota 1: ".
-           02 LINE 12 COLUMN 15 VALUE "Digite a nota 2: ".
-           02 LINE 14 COLUMN 15 VALUE "Deseja Continuar (S/N): < >".
+           02 MSG4 PIC X(50) VALUE "Deseja Continuar (S/N): ".
+           02 MSG5 PIC X(50) VALUE "Nota invalida, digite de 0 a 10: ".
+           02 MSG6 PIC X(50) VALUE "Digite a nota 3 (0 se nao houver):".
+           02 MSG7 PIC X(50) VALUE "Digite a nota 4 (0 se nao houver):".
+           02 MSG8 PIC X(50) VALUE "Digite o peso da nota 1 (%): ".
+           02 MSG9 PIC X(50) VALUE "Digite o peso da nota 2 (%): ".
+           02 MSG10 PIC X(50) VALUE "Digite o peso da nota 3 (%): ".
+           02 MSG11 PIC X(50) VALUE "Digite o peso da nota 4 (%): ".
+           02 MSG12 PIC X(50) VALUE "Pesos devem somar 100, de novo:".
+       01 WS-CONTINUAR PIC X(1).
+       01 WS-NOTA-MAXIMA PIC 9(3) VALUE 10.
+       01 WS-SOMA-PESOS PIC 9(3).
+       01 WS-SEQ-ALUNO PIC 9(5) VALUE 0.
+       01 WS-FIM-CHECKPOINT PIC X(1) VALUE "N".
+       01 WS-AUD-PROGRAMA  PIC X(20) VALUE "NotaAlunos".
+       01 WS-AUD-ENTRADA   PIC X(90).
+       01 WS-AUD-RESULTADO PIC X(90).
 
        PROCEDURE DIVISION.
 
        Inicio.
-           DISPLAY TELA-INICIAL AT 0101.
-           MOVE    ZEROS       TO    DADOS.
+           DISPLAY "Calculadora de media".
+           PERFORM Recupera-Checkpoint.
+           MOVE "S" TO WS-CONTINUAR.
+           PERFORM UNTIL WS-CONTINUAR = "N" OR WS-CONTINUAR = "n"
+               MOVE ZEROS TO DADOS
+               PERFORM Entrada
+               PERFORM Processo
+               PERFORM Pergunta-Continuar
+           END-PERFORM.
+           STOP RUN.
 
-       Processo.
+      * Checkpoint/restart: every successful WRITE in Grava-Aluno is
+      * flushed immediately (OPEN/CLOSE around it), so ALUNOS.DAT never
+      * loses a student already keyed in. On restart we just count what
+      * is already there and tell the operator where the class stands,
+      * instead of making them re-key students already saved.
+       Recupera-Checkpoint.
+           OPEN INPUT ALUNOS-MASTER.
+           IF WS-ALUNOS-STATUS = "00"
+               PERFORM UNTIL WS-FIM-CHECKPOINT = "S"
+                   READ ALUNOS-MASTER
+                       AT END
+                           MOVE "S" TO WS-FIM-CHECKPOINT
+                       NOT AT END
+                           ADD 1 TO WS-SEQ-ALUNO
+                   END-READ
+               END-PERFORM
+               CLOSE ALUNOS-MASTER
+               IF WS-SEQ-ALUNO > 0
+                   DISPLAY "Sessao anterior encontrada: " WS-SEQ-ALUNO
+                       " aluno(s) ja gravado(s). Continuando a partir "
+                       "do proximo aluno."
+               END-IF
+           END-IF.
+
+       Pergunta-Continuar.
+           DISPLAY MSG4.
+           ACCEPT WS-CONTINUAR.
 
        Entrada.
-           DISPLAY MENSA1 AT 2030.
+           DISPLAY MSG3.
+           ACCEPT nomeAluno.
+           DISPLAY MSG1.
+           ACCEPT nota1.
+           PERFORM UNTIL nota1 NOT > WS-NOTA-MAXIMA
+               DISPLAY MSG5
+               ACCEPT nota1
+           END-PERFORM.
+           DISPLAY MSG2.
+           ACCEPT nota2.
+           PERFORM UNTIL nota2 NOT > WS-NOTA-MAXIMA
+               DISPLAY MSG5
+               ACCEPT nota2
+           END-PERFORM.
+           DISPLAY MSG6.
+           ACCEPT nota3.
+           PERFORM UNTIL nota3 NOT > WS-NOTA-MAXIMA
+               DISPLAY MSG5
+               ACCEPT nota3
+           END-PERFORM.
+           DISPLAY MSG7.
+           ACCEPT nota4.
+           PERFORM UNTIL nota4 NOT > WS-NOTA-MAXIMA
+               DISPLAY MSG5
+               ACCEPT nota4
+           END-PERFORM.
+           PERFORM Entrada-Pesos.
+
+       Entrada-Pesos.
+           MOVE ZEROS TO WS-SOMA-PESOS.
+           PERFORM WITH TEST AFTER UNTIL WS-SOMA-PESOS = 100
+               DISPLAY MSG8
+               ACCEPT peso1
+               DISPLAY MSG9
+               ACCEPT peso2
+               DISPLAY MSG10
+               ACCEPT peso3
+               DISPLAY MSG11
+               ACCEPT peso4
+               COMPUTE WS-SOMA-PESOS = peso1 + peso2 + peso3 + peso4
+               IF WS-SOMA-PESOS NOT = 100
+                   DISPLAY MSG12
+               END-IF
+           END-PERFORM.
+
+       Processo.
+           COMPUTE media ROUNDED =
+               (nota1 * peso1 + nota2 * peso2 +
+                nota3 * peso3 + nota4 * peso4) / 100.
+           EVALUATE TRUE
+               WHEN media >= 7
+                   MOVE "APROVADO" TO situacao
+               WHEN media >= 5
+                   MOVE "RECUPERACAO" TO situacao
+               WHEN OTHER
+                   MOVE "REPROVADO" TO situacao
+           END-EVALUATE.
+           DISPLAY "Media: " media " - Situacao: " situacao.
+           PERFORM Grava-Aluno.
+           PERFORM Grava-Auditoria.
+
+       Grava-Aluno.
+           MOVE nomeAluno TO ALU-NOME.
+           MOVE nota1     TO ALU-NOTA1.
+           MOVE nota2     TO ALU-NOTA2.
+           MOVE nota3     TO ALU-NOTA3.
+           MOVE nota4     TO ALU-NOTA4.
+           MOVE peso1     TO ALU-PESO1.
+           MOVE peso2     TO ALU-PESO2.
+           MOVE peso3     TO ALU-PESO3.
+           MOVE peso4     TO ALU-PESO4.
+           MOVE media     TO ALU-MEDIA.
+           MOVE situacao  TO ALU-SITUACAO.
+
+           OPEN EXTEND ALUNOS-MASTER.
+           IF WS-ALUNOS-STATUS = "35"
+               OPEN OUTPUT ALUNOS-MASTER
+           END-IF.
+
+           WRITE ALUNO-REG.
+           CLOSE ALUNOS-MASTER.
+           ADD 1 TO WS-SEQ-ALUNO.
+
+       Grava-Auditoria.
+           MOVE SPACES TO WS-AUD-ENTRADA.
+           STRING "aluno=" FUNCTION TRIM(nomeAluno)
+               " n1=" nota1 " n2=" nota2 " n3=" nota3 " n4=" nota4
+               DELIMITED BY SIZE INTO WS-AUD-ENTRADA.
+           MOVE SPACES TO WS-AUD-RESULTADO.
+           STRING "media=" media " situacao=" situacao
+               DELIMITED BY SIZE INTO WS-AUD-RESULTADO.
+           CALL "AUDITLOG" USING WS-AUD-PROGRAMA WS-AUD-ENTRADA
+               WS-AUD-RESULTADO.
        END PROGRAM NotaAlunos.
